@@ -0,0 +1,198 @@
+000010*----------------------------------------------------------------*
+000020* PROGRAM:  PGRECON
+000030* PURPOSE:  RECONCILE THE TERMS PROGRESSAO WROTE TO THE
+000040*           PROGRESSION OUTPUT FILE AGAINST AN EXPECTED-TOTALS
+000050*           FILE KEYED BY REQUEST-ID, AND DISPLAY A BREAK REPORT
+000060*           LISTING ONLY THE REQUESTS WHOSE COMPUTED TOTAL OR
+000070*           TERM COUNT DOES NOT AGREE WITH THE EXPECTED FIGURES.
+000080*----------------------------------------------------------------*
+000090 IDENTIFICATION DIVISION.
+000100 PROGRAM-ID.     PGRECON.
+000110 AUTHOR.         J HAWTHORNE.
+000120 INSTALLATION.   DATA PROCESSING CENTER.
+000130 DATE-WRITTEN.   08/09/2026.
+000140 DATE-COMPILED.
+000150*------------------------------------------------------------*
+000160* MODIFICATION HISTORY
+000170*   DATE       INIT  DESCRIPTION
+000180*   08/09/2026 JH    ORIGINAL RECONCILIATION PROGRAM.
+000190*   08/09/2026 JH    EXPECTED-TOTAL AND THE RUNNING-TOTAL
+000200*                    ACCUMULATOR MADE SIGNED TO RECONCILE
+000210*                    DESCENDING PROGRESSIONS.
+000220*   08/09/2026 JH    STOPPED LOADING THE EXPECTED-TOTALS TABLE
+000230*                    AT 100 ENTRIES INSTEAD OF SUBSCRIPTING PAST
+000240*                    THE END OF PG-EXPECTED-ENTRY.
+000250*   08/09/2026 JH    ADDED A SEEN-FLAG TO EACH EXPECTED-TOTALS
+000260*                    TABLE ENTRY AND A CLOSING PASS OVER THE
+000270*                    TABLE SO AN EXPECTED REQUEST-ID THAT NEVER
+000280*                    APPEARS IN PGOUT AT ALL (E.G. A REQUEST
+000290*                    PROGRESSAO REJECTED OUTRIGHT) IS STILL
+000300*                    REPORTED, NOT JUST ONES SEEN WITH A TOTAL
+000310*                    OR COUNT MISMATCH.
+000320*------------------------------------------------------------*
+000330 ENVIRONMENT DIVISION.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360         SELECT PROGRESSION-OUTPUT-FILE ASSIGN TO PGOUT
+000370             ORGANIZATION IS SEQUENTIAL.
+000380         SELECT EXPECTED-TOTALS-FILE ASSIGN TO PGEXP
+000390             ORGANIZATION IS SEQUENTIAL.
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 FD  PROGRESSION-OUTPUT-FILE
+000430         RECORDING MODE IS F.
+000440     COPY PGOUTREC.
+000450 FD  EXPECTED-TOTALS-FILE
+000460         RECORDING MODE IS F.
+000470 01  EXPECTED-TOTALS-RECORD.
+000480         05  EX-REQUEST-ID            PIC X(08).
+000490         05  EX-EXPECTED-TOTAL        PIC S9(11).
+000500         05  EX-EXPECTED-COUNT        PIC 9(4).
+000510         05  FILLER                   PIC X(10).
+000520 WORKING-STORAGE SECTION.
+000530 77  PG-EOF-SWITCH                PIC X(01)   VALUE 'N'.
+000540         88  PG-EOF-YES                           VALUE 'Y'.
+000550         88  PG-EOF-NO                            VALUE 'N'.
+000560 77  PG-EXP-EOF-SWITCH            PIC X(01)   VALUE 'N'.
+000570         88  PG-EXP-EOF-YES                       VALUE 'Y'.
+000580         88  PG-EXP-EOF-NO                        VALUE 'N'.
+000590 77  PG-FOUND-SWITCH              PIC X(01)   VALUE 'N'.
+000600         88  PG-FOUND                             VALUE 'Y'.
+000610         88  PG-NOT-FOUND                         VALUE 'N'.
+000620 77  PG-EXPECTED-COUNT            PIC 9(4)    COMP VALUE 0.
+000630 01  PG-CURRENT-REQUEST-ID        PIC X(08)   VALUE SPACES.
+000640 01  PG-RUNNING-TOTAL             PIC S9(11)  COMP-3 VALUE 0.
+000650 01  PG-RUNNING-COUNT             PIC 9(4)    COMP VALUE 0.
+000660 01  PG-BREAK-EXPECTED-TOTAL      PIC S9(11).
+000670 01  PG-BREAK-EXPECTED-COUNT      PIC 9(4).
+000680 01  PG-EXPECTED-TABLE.
+000690         05  PG-EXPECTED-ENTRY OCCURS 100 TIMES
+000700                 INDEXED BY PG-EX-IDX.
+000710             10  PG-ET-REQUEST-ID         PIC X(08).
+000720             10  PG-ET-EXPECTED-TOTAL     PIC S9(11).
+000730             10  PG-ET-EXPECTED-COUNT     PIC 9(4).
+000740             10  PG-ET-SEEN-SWITCH        PIC X(01)   VALUE 'N'.
+000750                 88  PG-ET-WAS-SEEN                   VALUE 'Y'.
+000760                 88  PG-ET-NOT-SEEN                   VALUE 'N'.
+000770 PROCEDURE DIVISION.
+000780 0000-MAINLINE.
+000790         PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000800         PERFORM 2000-PROCESS-DETAIL THRU 2000-EXIT
+000810             UNTIL PG-EOF-YES.
+000820         PERFORM 2500-CHECK-REQUEST THRU 2500-EXIT.
+000830         PERFORM 2700-CHECK-UNSEEN THRU 2700-EXIT.
+000840         PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000850         STOP RUN.
+000860 1000-INITIALIZE.
+000870         OPEN INPUT PROGRESSION-OUTPUT-FILE.
+000880         OPEN INPUT EXPECTED-TOTALS-FILE.
+000890         PERFORM 1100-LOAD-EXPECTED THRU 1100-EXIT
+000900             WITH TEST AFTER
+000910             UNTIL PG-EXP-EOF-YES.
+000920         CLOSE EXPECTED-TOTALS-FILE.
+000930         DISPLAY "PGRECON - RECONCILIATION BREAK REPORT".
+000940         PERFORM 2900-READ-DETAIL THRU 2900-EXIT.
+000950 1000-EXIT.
+000960         EXIT.
+000970 1100-LOAD-EXPECTED.
+000980         READ EXPECTED-TOTALS-FILE
+000990             AT END
+001000                 SET PG-EXP-EOF-YES TO TRUE
+001010         END-READ.
+001020         IF NOT PG-EXP-EOF-YES
+001030             IF PG-EXPECTED-COUNT = 100
+001040                 DISPLAY "PGEXP - ERRO: MAIS DE 100 REGISTROS "
+001050                     "DE TOTAIS ESPERADOS, REGISTROS "
+001060                     "RESTANTES IGNORADOS."
+001070                 SET PG-EXP-EOF-YES TO TRUE
+001080             ELSE
+001090                 ADD 1 TO PG-EXPECTED-COUNT
+001100                 MOVE EX-REQUEST-ID     TO
+001110                     PG-ET-REQUEST-ID(PG-EXPECTED-COUNT)
+001120                 MOVE EX-EXPECTED-TOTAL TO
+001130                     PG-ET-EXPECTED-TOTAL(PG-EXPECTED-COUNT)
+001140                 MOVE EX-EXPECTED-COUNT TO
+001150                     PG-ET-EXPECTED-COUNT(PG-EXPECTED-COUNT)
+001160             END-IF
+001170         END-IF.
+001180 1100-EXIT.
+001190         EXIT.
+001200 2000-PROCESS-DETAIL.
+001210         IF PO-REQUEST-ID NOT = PG-CURRENT-REQUEST-ID
+001220             AND PG-CURRENT-REQUEST-ID NOT = SPACES
+001230             PERFORM 2500-CHECK-REQUEST THRU 2500-EXIT
+001240             MOVE ZERO TO PG-RUNNING-TOTAL
+001250             MOVE ZERO TO PG-RUNNING-COUNT
+001260         END-IF.
+001270         MOVE PO-REQUEST-ID TO PG-CURRENT-REQUEST-ID.
+001280         ADD PO-TERMOS-VALOR TO PG-RUNNING-TOTAL.
+001290         ADD 1 TO PG-RUNNING-COUNT.
+001300         PERFORM 2900-READ-DETAIL THRU 2900-EXIT.
+001310 2000-EXIT.
+001320         EXIT.
+001330 2500-CHECK-REQUEST.
+001340         IF PG-CURRENT-REQUEST-ID = SPACES
+001350             GO TO 2500-EXIT
+001360         END-IF.
+001370         PERFORM 2600-LOOKUP-EXPECTED THRU 2600-EXIT.
+001380         IF PG-NOT-FOUND
+001390             DISPLAY "REQUEST " PG-CURRENT-REQUEST-ID
+001400                 " - NO EXPECTED-TOTALS RECORD FOUND."
+001410         ELSE
+001420             IF PG-RUNNING-TOTAL NOT = PG-BREAK-EXPECTED-TOTAL
+001430                 OR PG-RUNNING-COUNT NOT = PG-BREAK-EXPECTED-COUNT
+001440                 DISPLAY "REQUEST " PG-CURRENT-REQUEST-ID
+001450                     " - TOTAL " PG-RUNNING-TOTAL
+001460                     "/" PG-BREAK-EXPECTED-TOTAL
+001470                     " COUNT " PG-RUNNING-COUNT
+001480                     "/" PG-BREAK-EXPECTED-COUNT
+001490             END-IF
+001500         END-IF.
+001510 2500-EXIT.
+001520         EXIT.
+001530 2600-LOOKUP-EXPECTED.
+001540         SET PG-NOT-FOUND TO TRUE.
+001550         SET PG-EX-IDX TO 1.
+001560         PERFORM 2610-SEARCH-ENTRY THRU 2610-EXIT
+001570             VARYING PG-EX-IDX FROM 1 BY 1
+001580             UNTIL PG-EX-IDX > PG-EXPECTED-COUNT OR PG-FOUND.
+001590 2600-EXIT.
+001600         EXIT.
+001610 2610-SEARCH-ENTRY.
+001620         IF PG-ET-REQUEST-ID(PG-EX-IDX) = PG-CURRENT-REQUEST-ID
+001630             SET PG-FOUND TO TRUE
+001640             SET PG-ET-WAS-SEEN(PG-EX-IDX) TO TRUE
+001650             MOVE PG-ET-EXPECTED-TOTAL(PG-EX-IDX)
+001660                 TO PG-BREAK-EXPECTED-TOTAL
+001670             MOVE PG-ET-EXPECTED-COUNT(PG-EX-IDX)
+001680                 TO PG-BREAK-EXPECTED-COUNT
+001690         END-IF.
+001700 2610-EXIT.
+001710         EXIT.
+001720 2700-CHECK-UNSEEN.
+001730         SET PG-EX-IDX TO 1.
+001740         PERFORM 2710-CHECK-UNSEEN-ENTRY THRU 2710-EXIT
+001750             VARYING PG-EX-IDX FROM 1 BY 1
+001760             UNTIL PG-EX-IDX > PG-EXPECTED-COUNT.
+001770 2700-EXIT.
+001780         EXIT.
+001790 2710-CHECK-UNSEEN-ENTRY.
+001800         IF PG-ET-NOT-SEEN(PG-EX-IDX)
+001810             DISPLAY "REQUEST " PG-ET-REQUEST-ID(PG-EX-IDX)
+001820                 " - NO PGOUT RECORDS FOUND, EXPECTED TOTAL "
+001830                 PG-ET-EXPECTED-TOTAL(PG-EX-IDX)
+001840                 " COUNT " PG-ET-EXPECTED-COUNT(PG-EX-IDX)
+001850         END-IF.
+001860 2710-EXIT.
+001870         EXIT.
+001880 2900-READ-DETAIL.
+001890         READ PROGRESSION-OUTPUT-FILE
+001900             AT END
+001910                 SET PG-EOF-YES TO TRUE
+001920         END-READ.
+001930 2900-EXIT.
+001940         EXIT.
+001950 9000-TERMINATE.
+001960         CLOSE PROGRESSION-OUTPUT-FILE.
+001970 9000-EXIT.
+001980         EXIT.

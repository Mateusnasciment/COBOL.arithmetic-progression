@@ -0,0 +1,84 @@
+//PROGBAT  JOB (ACCTNO),'PROGRESSAO BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* JOB:      PROGBAT                                            *
+//* PURPOSE:  MONTH-END BATCH RUN OF PROGRESSAO AGAINST THE       *
+//*           PROGRESSION REQUEST FILE, CATALOGING THE GENERATED  *
+//*           TERMS AS A NEW DATED GENERATION OF THE PGOUT GDG.   *
+//*--------------------------------------------------------------*
+//* MODIFICATION HISTORY                                         *
+//*   DATE       INIT  DESCRIPTION                                *
+//*   08/09/2026 JH    ORIGINAL BATCH JOB STREAM.                 *
+//*   08/09/2026 JH    ADDED STEP020 TO RUN PGRECON AGAINST THE   *
+//*                    GENERATION STEP010 JUST CATALOGED, SO THE  *
+//*                    RECONCILIATION BREAK REPORT IS PRODUCED AS *
+//*                    PART OF THE SAME BATCH WINDOW.             *
+//*   08/09/2026 JH    ADDED PGCHKPT SO THE CHECKPOINT TAKEN BY   *
+//*                    PROGRESSAO SURVIVES BETWEEN JOB RUNS, AND  *
+//*                    CHANGED PGOUT TO (NEW,CATLG,CATLG) SO AN   *
+//*                    ABENDING RUN LEAVES ITS PARTIAL GENERATION *
+//*                    CATALOGED INSTEAD OF DELETING IT.  ON A    *
+//*                    RESTART, OVERRIDE PGOUT TO POINT AT THAT   *
+//*                    SAME GENERATION WITH DISP=(MOD,CATLG,CATLG)*
+//*                    SO PROGRESSAO'S OPEN EXTEND APPENDS TO IT  *
+//*                    RATHER THAN CATALOGING ANOTHER (+1).       *
+//*   08/09/2026 JH    ADDED PGOUTWK, A SCRATCH DATASET PROGRESSAO*
+//*                    USES ON A RESTART TO REBUILD PGOUT'S TAIL  *
+//*                    AGAINST THE CHECKPOINT'S CONFIRMED RECORD  *
+//*                    COUNT BEFORE EXTENDING IT, SO AN IN-FLIGHT *
+//*                    REQUEST'S TERMS FROM THE CRASHED RUN ARE   *
+//*                    NOT APPENDED A SECOND TIME.                *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=PROGRESSAO
+//STEPLIB  DD DSN=PROD.PROGRESSAO.LOADLIB,DISP=SHR
+//*--------------------------------------------------------------*
+//* PGIN IS THE BATCH'S SYSIN-STYLE INPUT STREAM -- ONE FIXED-    *
+//* WIDTH PROGRESSION REQUEST RECORD PER SCHEDULE TO RUN.         *
+//*--------------------------------------------------------------*
+//PGIN     DD DSN=PROD.PROGRESSAO.REQUEST,DISP=SHR
+//*--------------------------------------------------------------*
+//* PGOUT CATALOGS A NEW GENERATION EACH RUN SO EVERY MONTH'S     *
+//* TERM LIST IS KEPT ON ITS OWN DATED GDG GENERATION.  THE       *
+//* ABNORMAL DISPOSITION IS CATLG (NOT DELETE) SO A RUN THAT      *
+//* ABENDS PARTWAY THROUGH LEAVES ITS GENERATION IN PLACE FOR A   *
+//* RESTART TO APPEND TO -- SEE THE RESTART NOTE ABOVE.           *
+//*--------------------------------------------------------------*
+//PGOUT    DD DSN=PROD.PROGRESSAO.OUTPUT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=33,BLKSIZE=0)
+//*--------------------------------------------------------------*
+//* PGCHKPT HOLDS THE LAST COMPLETED REQUEST-ID SO A RESTARTED    *
+//* RUN CAN SKIP FORWARD PAST ALREADY-COMPLETED REQUESTS.  MOD SO *
+//* THE FIRST-EVER RUN ALLOCATES IT AND EVERY RUN AFTER THAT      *
+//* REWRITES THE SAME SINGLE-RECORD DATASET IN PLACE.             *
+//*--------------------------------------------------------------*
+//PGCHKPT  DD DSN=PROD.PROGRESSAO.CHECKPOINT,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=33,BLKSIZE=0)
+//*--------------------------------------------------------------*
+//* PGOUTWK IS SCRATCH SPACE PROGRESSAO USES ONLY ON A RESTART,   *
+//* TO COPY PGOUT'S CONFIRMED-GOOD RECORDS ASIDE WHILE IT TRIMS   *
+//* ANY TRAILING PARTIAL TERMS LEFT BY A CRASHED RUN.  NOT NEEDED *
+//* (AND NOT ALLOCATED PERMANENTLY) ON A NORMAL, NON-RESTART RUN. *
+//*--------------------------------------------------------------*
+//PGOUTWK  DD DSN=&&PGOUTWK,
+//             DISP=(NEW,DELETE,DELETE),
+//             UNIT=SYSDA,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=33,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* STEP020 RECONCILES THE TERMS STEP010 JUST GENERATED AGAINST   *
+//* FINANCE'S EXPECTED-TOTALS EXTRACT, KEYED BY REQUEST-ID.       *
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=PGRECON,COND=(0,NE)
+//STEPLIB  DD DSN=PROD.PROGRESSAO.LOADLIB,DISP=SHR
+//PGOUT    DD DSN=PROD.PROGRESSAO.OUTPUT(0),DISP=SHR
+//PGEXP    DD DSN=PROD.PROGRESSAO.EXPECTED,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*

@@ -0,0 +1,22 @@
+000010*----------------------------------------------------------------*
+000020* COPYBOOK: PGOUTREC
+000030* PURPOSE:  LAYOUT OF THE FIXED-WIDTH PROGRESSION OUTPUT RECORD   
+000040*           WRITTEN BY PROGRESSAO AND READ BY ANY DOWNSTREAM      
+000050*           PROGRAM (E.G. PGRECON) THAT NEEDS THE GENERATED       
+000060*           TERMS, SO THE LAYOUT DOES NOT DRIFT BETWEEN THEM.     
+000070*----------------------------------------------------------------*
+000080*   DATE       INIT  DESCRIPTION
+000090*   08/09/2026 JH    PULLED OUT OF PROGRESSAO'S FILE SECTION FOR
+000100*                    SHARING WITH THE PGRECON RECONCILIATION
+000110*                    PROGRAM.
+000115*   08/09/2026 JH    PO-NUM-INICIAL, PO-RAZAO, AND
+000116*                    PO-TERMOS-VALOR MADE SIGNED TO CARRY
+000117*                    DESCENDING PROGRESSION VALUES.
+000120*----------------------------------------------------------------*
+000130 01  PROGRESSION-OUTPUT-RECORD.
+000140         05  PO-REQUEST-ID            PIC X(08).
+000150         05  PO-CONTADOR              PIC 9(4).
+000160         05  PO-NUM-INICIAL           PIC S9(4).
+000170         05  PO-RAZAO                 PIC S9(4).
+000180         05  PO-TERMOS-VALOR          PIC S9(9).
+000190         05  FILLER                   PIC X(04).

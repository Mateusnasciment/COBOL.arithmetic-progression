@@ -0,0 +1,18 @@
+000010*----------------------------------------------------------------*
+000020* COPYBOOK: PGREQREC
+000030* PURPOSE:  PROGRESSION-REQUEST FIELDS (INITIAL VALUE, RATIO,     
+000040*           TERM COUNT) AND THE TERMOS OCCURS 100 RESULT TABLE,   
+000050*           SHARED BY EVERY PROGRAM IN THE PROGRESSAO SUITE SO    
+000060*           THE LAYOUT DOES NOT DRIFT BETWEEN PROGRAMS.           
+000070*----------------------------------------------------------------*
+000080*   DATE       INIT  DESCRIPTION
+000090*   08/09/2026 JH    PULLED OUT OF PROGRESSAO WORKING-STORAGE.
+000095*   08/09/2026 JH    NUM-INICIAL, RAZAO, AND TERMOS-VALOR MADE
+000096*                    SIGNED SO DESCENDING PROGRESSIONS CAN RUN
+000097*                    NATIVELY.
+000100*----------------------------------------------------------------*
+000110 01  NUM-INICIAL                  PIC S9(4).
+000120 01  RAZAO                        PIC S9(4).
+000130 01  QTDE-TERMOS                  PIC 9(4).
+000140 01  TERMOS OCCURS 100 TIMES.
+000150         05  TERMOS-VALOR             PIC S9(9).

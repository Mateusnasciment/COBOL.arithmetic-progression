@@ -1,31 +1,387 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. PROGRESSAO.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 NUM-INICIAL PIC 9(4).
-01 RAZAO PIC 9(4).
-01 QTDE-TERMOS PIC 9(4).
-01 CONTADOR PIC 9(4).
-01 TERMOS OCCURS 100 TIMES.
-   05 TERMOS-VALOR PIC 9(9).
-
-PROCEDURE DIVISION.
-MAIN-LOGIC.
-    DISPLAY "Digite o valor inicial da progressão: ".
-    ACCEPT NUM-INICIAL.
-    DISPLAY "Digite a razão da progressão: ".
-    ACCEPT RAZAO.
-    DISPLAY "Digite a quantidade de termos da progressão: ".
-    ACCEPT QTDE-TERMOS.
-
-    MOVE NUM-INICIAL TO TERMOS-VALOR(1).
-    PERFORM VARYING CONTADOR FROM 2 BY 1 UNTIL CONTADOR > QTDE-TERMOS
-        COMPUTE TERMOS-VALOR(CONTADOR) = TERMOS-VALOR(CONTADOR - 1) + RAZAO
-    END-PERFORM.
-
-    DISPLAY "Termos da progressão:"
-    PERFORM VARYING CONTADOR FROM 1 BY 1 UNTIL CONTADOR > QTDE-TERMOS
-        DISPLAY "Termo " CONTADOR ":" TERMOS-VALOR(CONTADOR)
-    END-PERFORM.
-
-    STOP RUN.
+000010*----------------------------------------------------------------*
+000020* PROGRAM:  PROGRESSAO                                            
+000030* PURPOSE:  GENERATE THE TERMS OF AN ARITHMETIC OR GEOMETRIC      
+000040*           PROGRESSION FOR EACH REQUEST RECORD READ FROM THE     
+000050*           PROGRESSION REQUEST FILE, DISPLAY THEM TAGGED BY      
+000060*           REQUEST-ID WITH A TOTAL/AVERAGE SUMMARY LINE, AND     
+000070*           WRITE THEM TO THE PROGRESSION OUTPUT FILE.  A         
+000080*           CHECKPOINT IS TAKEN AFTER EACH REQUEST SO A FAILED    
+000090*           RUN CAN BE RESTARTED WITHOUT REDOING COMPLETED WORK.  
+000100*----------------------------------------------------------------*
+000110 IDENTIFICATION DIVISION.
+000120 PROGRAM-ID.     PROGRESSAO.
+000130 AUTHOR.         J HAWTHORNE.
+000140 INSTALLATION.   DATA PROCESSING CENTER.
+000150 DATE-WRITTEN.   01/05/2019.
+000160 DATE-COMPILED.
+000170*------------------------------------------------------------*
+000180* MODIFICATION HISTORY                                        
+000190*   DATE       INIT  DESCRIPTION                               
+000200*   01/05/2019 JH    ORIGINAL ARITHMETIC PROGRESSION PROGRAM.  
+000210*   08/09/2026 JH    CONVERTED FROM A SINGLE-REQUEST ACCEPT    
+000220*                    DIALOG TO BATCH PROCESSING OF A           
+000230*                    SEQUENTIAL PROGRESSION REQUEST FILE.      
+000240*   08/09/2026 JH    ADDED RANGE VALIDATION OF QTDE-TERMOS SO  
+000250*                    A REQUEST OUTSIDE 1-100 IS REJECTED AND   
+000260*                    SKIPPED INSTEAD OF RUNNING PAST THE END   
+000270*                    OF THE TERMOS TABLE.                      
+000280*   08/09/2026 JH    ADDED A PER-REQUEST PROGRESSION-TYPE FLAG 
+000290*                    (A=ARITHMETIC, G=GEOMETRIC) SO THE SAME   
+000300*                    TERMOS TABLE AND DISPLAY LOOP CAN BUILD    
+000310*                    COMPOUNDING SCHEDULES AS WELL.             
+000320*   08/09/2026 JH    ADDED THE PROGRESSION OUTPUT FILE SO EACH  
+000330*                    GENERATED TERM IS ALSO WRITTEN AS A FIXED- 
+000340*                    WIDTH RECORD FOR DOWNSTREAM PROCESSING.    
+000350*   08/09/2026 JH    ADDED A TOTAL/AVERAGE SUMMARY LINE AFTER   
+000360*                    THE TERM LIST FOR EACH REQUEST.            
+000370*   08/09/2026 JH    MOVED THE REQUEST/RESULT FIELDS INTO THE   
+000380*                    PGREQREC COPYBOOK SO OTHER PROGRAMS IN     
+000390*                    THE SUITE CAN SHARE THE SAME LAYOUT.       
+000400*   08/09/2026 JH    RENAMED THE SWITCHES FROM WS- TO THE PG-   
+000410*                    PREFIX USED ELSEWHERE IN THE SUITE.        
+000420*   08/09/2026 JH    ADDED CHECKPOINT/RESTART PROCESSING: A     
+000430*                    CHECKPOINT RECORD IS WRITTEN AFTER EACH    
+000440*                    COMPLETED REQUEST, AND A PRIOR RUN'S       
+000450*                    CHECKPOINT (IF PRESENT) IS USED TO SKIP    
+000460*                    FORWARD PAST ALREADY-COMPLETED REQUESTS.
+000465*   08/09/2026 JH    MOVED THE OUTPUT RECORD LAYOUT INTO THE
+000466*                    PGOUTREC COPYBOOK SO THE RECONCILIATION
+000467*                    PROGRAM (PGRECON) CAN SHARE IT.
+000468*   08/09/2026 JH    MADE NUM-INICIAL AND RAZAO SIGNED FIELDS
+000469*                    SO DESCENDING PROGRESSIONS (DECLINING
+000470*                    BALANCE, COUNTDOWN DEPLETION) RUN NATIVELY
+000471*                    INSTEAD OF NEEDING A PRE-SUBTRACT WORKAROUND.
+000473*   08/09/2026 JH    OPEN THE OUTPUT FILE EXTEND (NOT OUTPUT) ON
+000474*                    A RESTART SO A RERUN APPENDS TO THE SAME
+000475*                    GENERATION INSTEAD OF LOSING THE TERMS
+000476*                    ALREADY WRITTEN FOR COMPLETED REQUESTS.
+000477*   08/09/2026 JH    ADDED ON SIZE ERROR TO THE GEOMETRIC BUILD
+000478*                    STEP SO A COMPOUNDING SCHEDULE THAT OUTGROWS
+000479*                    TERMOS-VALOR IS REJECTED INSTEAD OF SILENTLY
+000480*                    TRUNCATED.
+000481*   08/09/2026 JH    FLAGGED THE CASE WHERE A RESTART'S CHECKPOINT
+000482*                    REQUEST-ID IS NOT FOUND IN THE INPUT FILE SO
+000483*                    THE RUN NO LONGER ENDS SILENTLY HAVING
+000484*                    PROCESSED NOTHING.
+000485*   08/09/2026 JH    ADDED A PRE-RESTART REBUILD OF THE OUTPUT
+000486*                    FILE'S TAIL AGAINST THE CHECKPOINT'S
+000487*                    CONFIRMED OUTPUT RECORD COUNT, SO A RESTART
+000488*                    NO LONGER DUPLICATES THE TERMS WRITTEN FOR
+000489*                    THE IN-FLIGHT REQUEST BEFORE THE CRASH.
+000490*------------------------------------------------------------*
+000491 ENVIRONMENT DIVISION.
+000492 INPUT-OUTPUT SECTION.
+000493 FILE-CONTROL.
+000510         SELECT PROGRESSION-REQUEST-FILE ASSIGN TO PGIN
+000520             ORGANIZATION IS SEQUENTIAL.
+000530         SELECT PROGRESSION-OUTPUT-FILE ASSIGN TO PGOUT
+000540             ORGANIZATION IS SEQUENTIAL.
+000542         SELECT PROGRESSION-WORK-FILE ASSIGN TO PGOUTWK
+000544             ORGANIZATION IS SEQUENTIAL.
+000550         SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO PGCHKPT
+000560             ORGANIZATION IS SEQUENTIAL
+000570             FILE STATUS IS PG-CHECKPOINT-FS.
+000580 DATA DIVISION.
+000590 FILE SECTION.
+000600 FD  PROGRESSION-REQUEST-FILE
+000610         RECORDING MODE IS F.
+000620 01  PROGRESSION-REQUEST-RECORD.
+000630         05  PR-REQUEST-ID            PIC X(08).
+000640         05  PR-PROG-TYPE             PIC X(01).
+000650         05  PR-NUM-INICIAL           PIC S9(4).
+000660         05  PR-RAZAO                 PIC S9(4).
+000670         05  PR-QTDE-TERMOS           PIC 9(4).
+000680         05  FILLER                   PIC X(12).
+000690 FD  PROGRESSION-OUTPUT-FILE
+000700         RECORDING MODE IS F.
+000705     COPY PGOUTREC.
+000720 FD  PROGRESSION-WORK-FILE
+000730         RECORDING MODE IS F.
+000740 01  PROGRESSION-WORK-RECORD         PIC X(33).
+000780 FD  CHECKPOINT-FILE
+000790         RECORDING MODE IS F.
+000800 01  CHECKPOINT-RECORD.
+000810         05  CK-REQUEST-ID            PIC X(08).
+000812         05  CK-OUTPUT-COUNT          PIC 9(08).
+000814         05  FILLER                   PIC X(17).
+000830 WORKING-STORAGE SECTION.
+000840 77  PG-EOF-SWITCH                PIC X(01)   VALUE 'N'.
+000850         88  PG-EOF-YES                           VALUE 'Y'.
+000860         88  PG-EOF-NO                            VALUE 'N'.
+000870 77  PG-VALID-SWITCH              PIC X(01)   VALUE 'Y'.
+000880         88  PG-REQUEST-VALID                     VALUE 'Y'.
+000890         88  PG-REQUEST-INVALID                   VALUE 'N'.
+000900 77  PG-RESTART-SWITCH            PIC X(01)   VALUE 'N'.
+000910         88  PG-RESTART-YES                       VALUE 'Y'.
+000920         88  PG-RESTART-NO                        VALUE 'N'.
+000930 77  PG-SKIP-SWITCH               PIC X(01)   VALUE 'N'.
+000940         88  PG-SKIPPING                          VALUE 'Y'.
+000950         88  PG-NOT-SKIPPING                      VALUE 'N'.
+000955 77  PG-OVERFLOW-SWITCH           PIC X(01)   VALUE 'N'.
+000956         88  PG-OVERFLOW-YES                      VALUE 'Y'.
+000957         88  PG-OVERFLOW-NO                       VALUE 'N'.
+000958 77  PG-OUT-EOF-SWITCH            PIC X(01)   VALUE 'N'.
+000959         88  PG-OUT-EOF-YES                       VALUE 'Y'.
+000961         88  PG-OUT-EOF-NO                        VALUE 'N'.
+000963 77  PG-CHECKPOINT-FS             PIC X(02)   VALUE '00'.
+000970 01  PG-LAST-CHECKPOINT-ID        PIC X(08)   VALUE SPACES.
+000972 01  PG-OUTPUT-COUNT              PIC 9(08)   COMP VALUE 0.
+000974 01  PG-REBUILD-COUNT             PIC 9(08)   COMP VALUE 0.
+000980 01  CONTADOR                     PIC 9(4)    COMP.
+000990 01  REQUEST-ID                   PIC X(08).
+001000 01  PROG-TYPE                    PIC X(01).
+001010         88  PROG-TYPE-ARITHMETIC                 VALUE 'A'.
+001020         88  PROG-TYPE-GEOMETRIC                  VALUE 'G'.
+001030 01  TOTAL-TERMOS                 PIC S9(11)   COMP-3.
+001040 01  AVERAGE-TERMO                PIC S9(9)V99 COMP-3.
+001041*   EDITED FIELDS FOR DISPLAY ONLY -- TOTAL-TERMOS, AVERAGE-TERMO,
+001042*   AND TERMOS-VALOR ARE SIGNED COMPUTATIONAL FIELDS AND MUST NOT
+001043*   BE DISPLAYED UNEDITED: A ZONED PIC S9 DISPLAYS A NEGATIVE
+001044*   VALUE WITH A TRAILING SIGN WHILE A COMP-3 FIELD ON THE SAME
+001045*   LINE DISPLAYS A LEADING SIGN, AND AN UNEDITED V99 FIELD SHOWS
+001046*   NO DECIMAL POINT AT ALL.
+001047 01  PG-DISPLAY-TERMO             PIC -9(9).
+001048 01  PG-DISPLAY-TOTAL             PIC -9(11).
+001049 01  PG-DISPLAY-AVERAGE           PIC -9(9).99.
+001050     COPY PGREQREC.
+001060 PROCEDURE DIVISION.
+001070 0000-MAINLINE.
+001080         PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001090         PERFORM 2000-PROCESS-REQUEST THRU 2000-EXIT
+001100             UNTIL PG-EOF-YES.
+001110         PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001120         STOP RUN.
+001130 1000-INITIALIZE.
+001140         OPEN INPUT PROGRESSION-REQUEST-FILE.
+001150         PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT.
+001152         IF PG-RESTART-YES
+001153             PERFORM 1150-REBUILD-OUTPUT-TAIL THRU 1150-EXIT
+001154             OPEN EXTEND PROGRESSION-OUTPUT-FILE
+001156         ELSE
+001158             OPEN OUTPUT PROGRESSION-OUTPUT-FILE
+001159         END-IF.
+001170         PERFORM 2900-READ-REQUEST THRU 2900-EXIT.
+001180 1000-EXIT.
+001190         EXIT.
+001200 1100-READ-CHECKPOINT.
+001210         OPEN INPUT CHECKPOINT-FILE.
+001212*       FS 00 = RECORD FOUND, FS 05 = OPTIONAL FILE NOT PRESENT --
+001214*       BOTH ARE A SUCCESSFUL OPEN AND MUST BE CLOSED BELOW; ANY
+001216*       OTHER STATUS LEAVES THE FILE UNOPENED, NOTHING TO CLOSE.
+001218         IF PG-CHECKPOINT-FS = '00' OR PG-CHECKPOINT-FS = '05'
+001220             IF PG-CHECKPOINT-FS = '00'
+001230                 READ CHECKPOINT-FILE
+001240                     AT END
+001250                         CONTINUE
+001260                 END-READ
+001270                 IF PG-CHECKPOINT-FS = '00'
+001280                     MOVE CK-REQUEST-ID
+001281                         TO PG-LAST-CHECKPOINT-ID
+001282                     MOVE CK-OUTPUT-COUNT TO PG-OUTPUT-COUNT
+001290                     SET PG-RESTART-YES  TO TRUE
+001300                     SET PG-SKIPPING     TO TRUE
+001310                 END-IF
+001311             END-IF
+001320             CLOSE CHECKPOINT-FILE
+001330         END-IF.
+001340 1100-EXIT.
+001350         EXIT.
+001352*--------------------------------------------------------------*
+001353* A CRASH CAN LEAVE PROGRESSION-OUTPUT-FILE HOLDING TERMS FOR   *
+001354* THE ONE REQUEST THAT WAS IN FLIGHT WHEN THE RUN DIED -- WRITTEN*
+001355* BEFORE THE CHECKPOINT FOR THAT REQUEST WAS EVER TAKEN.  BEFORE*
+001356* EXTENDING THE FILE ON A RESTART, TRIM IT BACK TO EXACTLY THE  *
+001357* PG-OUTPUT-COUNT RECORDS THE LAST CHECKPOINT CONFIRMED GOOD, SO*
+001358* THE RESTARTED REQUEST'S TERMS ARE NOT APPENDED A SECOND TIME. *
+001359*--------------------------------------------------------------*
+001360 1150-REBUILD-OUTPUT-TAIL.
+001361         IF PG-OUTPUT-COUNT = ZERO
+001362             GO TO 1150-EXIT
+001363         END-IF.
+001364         OPEN INPUT PROGRESSION-OUTPUT-FILE.
+001365         OPEN OUTPUT PROGRESSION-WORK-FILE.
+001366         MOVE ZERO TO PG-REBUILD-COUNT.
+001367         SET PG-OUT-EOF-NO TO TRUE.
+001368         PERFORM 1160-COPY-TO-WORK THRU 1160-EXIT
+001369             WITH TEST AFTER
+001370             UNTIL PG-OUT-EOF-YES
+001371             OR PG-REBUILD-COUNT = PG-OUTPUT-COUNT.
+001372         CLOSE PROGRESSION-OUTPUT-FILE.
+001373         CLOSE PROGRESSION-WORK-FILE.
+001374         IF PG-REBUILD-COUNT < PG-OUTPUT-COUNT
+001375             DISPLAY "PGOUT - ERRO: SOMENTE " PG-REBUILD-COUNT
+001376                 " DE " PG-OUTPUT-COUNT
+001377                 " REGISTROS CONFIRMADOS PELO CHECKPOINT FORAM "
+001378                 "ENCONTRADOS, ARQUIVO DE SAIDA PODE ESTAR "
+001379                 "INCOMPLETO."
+001380         END-IF.
+001381         OPEN OUTPUT PROGRESSION-OUTPUT-FILE.
+001382         OPEN INPUT PROGRESSION-WORK-FILE.
+001383         SET PG-OUT-EOF-NO TO TRUE.
+001384         PERFORM 1170-COPY-FROM-WORK THRU 1170-EXIT
+001385             WITH TEST AFTER
+001386             UNTIL PG-OUT-EOF-YES.
+001387         CLOSE PROGRESSION-OUTPUT-FILE.
+001388         CLOSE PROGRESSION-WORK-FILE.
+001389 1150-EXIT.
+001390         EXIT.
+001421 1160-COPY-TO-WORK.
+001422         READ PROGRESSION-OUTPUT-FILE
+001423             AT END
+001424                 SET PG-OUT-EOF-YES TO TRUE
+001425         END-READ.
+001426         IF NOT PG-OUT-EOF-YES
+001427             MOVE PROGRESSION-OUTPUT-RECORD
+001428                 TO PROGRESSION-WORK-RECORD
+001429             WRITE PROGRESSION-WORK-RECORD
+001430             ADD 1 TO PG-REBUILD-COUNT
+001431         END-IF.
+001432 1160-EXIT.
+001433         EXIT.
+001434 1170-COPY-FROM-WORK.
+001435         READ PROGRESSION-WORK-FILE
+001436             AT END
+001437                 SET PG-OUT-EOF-YES TO TRUE
+001438         END-READ.
+001439         IF NOT PG-OUT-EOF-YES
+001440             MOVE PROGRESSION-WORK-RECORD
+001441                 TO PROGRESSION-OUTPUT-RECORD
+001442             WRITE PROGRESSION-OUTPUT-RECORD
+001443         END-IF.
+001444 1170-EXIT.
+001445         EXIT.
+001460 2000-PROCESS-REQUEST.
+001470         MOVE PR-REQUEST-ID  TO REQUEST-ID.
+001480         MOVE PR-PROG-TYPE   TO PROG-TYPE.
+001490         MOVE PR-NUM-INICIAL TO NUM-INICIAL.
+001500         MOVE PR-RAZAO       TO RAZAO.
+001510         MOVE PR-QTDE-TERMOS TO QTDE-TERMOS.
+001520     
+001530         PERFORM 2050-VALIDATE-REQUEST THRU 2050-EXIT.
+001540         IF PG-REQUEST-INVALID
+001550             GO TO 2000-READ-NEXT
+001560         END-IF.
+001570     
+001580         MOVE NUM-INICIAL TO TERMOS-VALOR(1).
+001582         SET PG-OVERFLOW-NO TO TRUE.
+001590         PERFORM 3000-BUILD-TERM THRU 3000-EXIT
+001600             VARYING CONTADOR FROM 2 BY 1
+001605             UNTIL CONTADOR > QTDE-TERMOS
+001607             OR PG-OVERFLOW-YES.
+001608         IF PG-OVERFLOW-YES
+001609             GO TO 2000-READ-NEXT
+001610         END-IF.
+001620
+001630         MOVE ZERO TO TOTAL-TERMOS.
+001640         DISPLAY "REQUEST " REQUEST-ID " - TERMOS DA PROGRESSAO:".
+001650         PERFORM 4000-DISPLAY-TERM THRU 4000-EXIT
+001660             VARYING CONTADOR FROM 1 BY 1
+001670             UNTIL CONTADOR > QTDE-TERMOS.
+001680         PERFORM 4500-DISPLAY-SUMMARY THRU 4500-EXIT.
+001685         ADD QTDE-TERMOS TO PG-OUTPUT-COUNT.
+001690         PERFORM 2800-WRITE-CHECKPOINT THRU 2800-EXIT.
+001700     
+001710 2000-READ-NEXT.
+001720         PERFORM 2900-READ-REQUEST THRU 2900-EXIT.
+001730 2000-EXIT.
+001740         EXIT.
+001750 2050-VALIDATE-REQUEST.
+001760         SET PG-REQUEST-VALID TO TRUE.
+001770         IF QTDE-TERMOS < 1 OR QTDE-TERMOS > 100
+001780             DISPLAY "REQUEST " REQUEST-ID
+001790                 " - ERRO: QTDE-TERMOS FORA DO INTERVALO 1-100, "
+001800                 "REGISTRO IGNORADO."
+001810             SET PG-REQUEST-INVALID TO TRUE
+001820         END-IF.
+001830         IF NOT PROG-TYPE-ARITHMETIC AND NOT PROG-TYPE-GEOMETRIC
+001840             DISPLAY "REQUEST " REQUEST-ID
+001850                 " - ERRO: TIPO DE PROGRESSAO INVALIDO, "
+001860                 "REGISTRO IGNORADO (USE A OU G)."
+001870             SET PG-REQUEST-INVALID TO TRUE
+001880         END-IF.
+001890 2050-EXIT.
+001900         EXIT.
+001910 2800-WRITE-CHECKPOINT.
+001920         OPEN OUTPUT CHECKPOINT-FILE.
+001930         MOVE REQUEST-ID    TO CK-REQUEST-ID.
+001932         MOVE PG-OUTPUT-COUNT TO CK-OUTPUT-COUNT.
+001940         WRITE CHECKPOINT-RECORD.
+001950         CLOSE CHECKPOINT-FILE.
+001960 2800-EXIT.
+001970         EXIT.
+001980 2900-READ-REQUEST.
+001990         PERFORM 2910-READ-NEXT-RECORD THRU 2910-EXIT
+002000             WITH TEST AFTER
+002010             UNTIL PG-EOF-YES OR PG-NOT-SKIPPING.
+002012         IF PG-EOF-YES AND PG-SKIPPING
+002014             DISPLAY "PGIN - ERRO: CHECKPOINT REQUEST-ID "
+002015                 PG-LAST-CHECKPOINT-ID
+002016                 " NAO ENCONTRADO, NENHUM REGISTRO PROCESSADO."
+002018             MOVE 16 TO RETURN-CODE
+002020         END-IF.
+002022 2900-EXIT.
+002030         EXIT.
+002040 2910-READ-NEXT-RECORD.
+002050         READ PROGRESSION-REQUEST-FILE
+002060             AT END
+002070                 SET PG-EOF-YES TO TRUE
+002080         END-READ.
+002090         IF NOT PG-EOF-YES AND PG-SKIPPING
+002100             IF PR-REQUEST-ID = PG-LAST-CHECKPOINT-ID
+002110                 SET PG-NOT-SKIPPING TO TRUE
+002120                 READ PROGRESSION-REQUEST-FILE
+002130                     AT END
+002140                         SET PG-EOF-YES TO TRUE
+002150                 END-READ
+002160             END-IF
+002170         END-IF.
+002180 2910-EXIT.
+002190         EXIT.
+002200 3000-BUILD-TERM.
+002210         IF PROG-TYPE-GEOMETRIC
+002220             COMPUTE TERMOS-VALOR(CONTADOR) =
+002230                 TERMOS-VALOR(CONTADOR - 1) * RAZAO
+002232                 ON SIZE ERROR
+002234                     DISPLAY "REQUEST " REQUEST-ID
+002235                         " - ERRO: OVERFLOW NO TERMO " CONTADOR
+002236                         ", REGISTRO IGNORADO."
+002238                     SET PG-OVERFLOW-YES TO TRUE
+002239             END-COMPUTE
+002240         ELSE
+002250             COMPUTE TERMOS-VALOR(CONTADOR) =
+002260                 TERMOS-VALOR(CONTADOR - 1) + RAZAO
+002262                 ON SIZE ERROR
+002264                     DISPLAY "REQUEST " REQUEST-ID
+002265                         " - ERRO: OVERFLOW NO TERMO " CONTADOR
+002266                         ", REGISTRO IGNORADO."
+002268                     SET PG-OVERFLOW-YES TO TRUE
+002269             END-COMPUTE
+002270         END-IF.
+002280 3000-EXIT.
+002290         EXIT.
+002300 4000-DISPLAY-TERM.
+002305         MOVE TERMOS-VALOR(CONTADOR) TO PG-DISPLAY-TERMO.
+002310         DISPLAY "TERMO " CONTADOR ": " PG-DISPLAY-TERMO.
+002320         ADD TERMOS-VALOR(CONTADOR) TO TOTAL-TERMOS.
+002330         MOVE REQUEST-ID               TO PO-REQUEST-ID.
+002340         MOVE CONTADOR                 TO PO-CONTADOR.
+002350         MOVE NUM-INICIAL              TO PO-NUM-INICIAL.
+002360         MOVE RAZAO                    TO PO-RAZAO.
+002370         MOVE TERMOS-VALOR(CONTADOR)   TO PO-TERMOS-VALOR.
+002380         WRITE PROGRESSION-OUTPUT-RECORD.
+002390 4000-EXIT.
+002400         EXIT.
+002410 4500-DISPLAY-SUMMARY.
+002420         COMPUTE AVERAGE-TERMO ROUNDED =
+002430             TOTAL-TERMOS / QTDE-TERMOS.
+002432         MOVE TOTAL-TERMOS   TO PG-DISPLAY-TOTAL.
+002434         MOVE AVERAGE-TERMO  TO PG-DISPLAY-AVERAGE.
+002440         DISPLAY "TOTAL-TERMOS: " PG-DISPLAY-TOTAL
+002450             " AVERAGE-TERMO: " PG-DISPLAY-AVERAGE.
+002460 4500-EXIT.
+002470         EXIT.
+002480 9000-TERMINATE.
+002490         CLOSE PROGRESSION-REQUEST-FILE.
+002500         CLOSE PROGRESSION-OUTPUT-FILE.
+002510 9000-EXIT.
+002520         EXIT.
